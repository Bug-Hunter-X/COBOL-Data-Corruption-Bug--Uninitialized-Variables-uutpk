@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CUSTREC - CUSTOMER MASTER RECORD LAYOUT (100 BYTES)           *
+      *  SHARED VIA COPY BY ANY PROGRAM THAT STAGES CURRENT OR PRIOR   *
+      *  CUSTOMER EXTRACT RECORDS INTO WORKING STORAGE.  FIELD NAMES   *
+      *  ARE COMMON TO EVERY COPY OF THIS RECORD - QUALIFY REFERENCES  *
+      *  WITH "OF <GROUP-NAME>" WHEN MORE THAN ONE COPY IS PRESENT.    *
+      *****************************************************************
+           05  CUST-ID                     PIC X(10).
+           05  CUST-NAME                   PIC X(30).
+           05  CUST-ADDR                   PIC X(30).
+           05  CUST-STATUS                 PIC X(01).
+           05  CUST-BALANCE                PIC S9(9)V99.
+           05  FILLER                      PIC X(18).
