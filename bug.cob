@@ -1,4 +1,909 @@
-01  WS-AREA-1 PIC X(100). 
-01  WS-AREA-2 PIC X(100). 
-* In a COBOL program, if WS-AREA-1 and WS-AREA-2 are defined and used incorrectly, data corruption or unexpected results may occur. For example, if WS-AREA-1 is updated and then WS-AREA-2 is used without being initialized, there may be issues.
-* A common error is initializing WS-AREA-1 and WS-AREA-2 only in one specific section of the program and forgetting to initialize them in other parts, leading to unpredictable values or program crashes.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTCMP.
+      *****************************************************************
+      *  CUSTCMP - CURRENT/PRIOR CUSTOMER EXTRACT MATCH-MERGE          *
+      *  READS THE CURRENT AND PRIOR CUSTOMER EXTRACTS IN KEY          *
+      *  SEQUENCE AND CLASSIFIES EACH KEY AS ADDED, DELETED OR         *
+      *  CHANGED.  REPLACES THE MANUAL OLD-VS-NEW EXTRACT COMPARE.     *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RAW-CURR-FILE ASSIGN TO "CURFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RAW-PRIOR-FILE ASSIGN TO "PRIFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-CURR-WORK ASSIGN TO "SRTCUR01".
+
+           SELECT SORT-PRIOR-WORK ASSIGN TO "SRTPRI01".
+
+           SELECT CURR-FILE ASSIGN TO "CURFILE.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PRIOR-FILE ASSIGN TO "PRIFILE.SRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO "CMPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CMPCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT BALANCE-RPT-FILE ASSIGN TO "BALRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRACT-FILE ASSIGN TO "CHGFEED"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REJECT-FILE ASSIGN TO "REJFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SNAPSHOT-FILE ASSIGN TO "CUSTHIST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SNAP-KEY
+               FILE STATUS IS WS-SNAP-STATUS.
+
+           SELECT CURRENT-MASTER-FILE ASSIGN TO "CURRMSTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CURM-CUST-ID
+               FILE STATUS IS WS-CURM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RAW-CURR-FILE.
+       01  RAW-CURR-RECORD                 PIC X(100).
+
+       FD  RAW-PRIOR-FILE.
+       01  RAW-PRIOR-RECORD                PIC X(100).
+
+       SD  SORT-CURR-WORK.
+       01  SORT-CURR-RECORD.
+           COPY CUSTREC.
+
+       SD  SORT-PRIOR-WORK.
+       01  SORT-PRIOR-RECORD.
+           COPY CUSTREC.
+
+       FD  CURR-FILE.
+       01  CURR-RECORD                     PIC X(100).
+
+       FD  PRIOR-FILE.
+       01  PRIOR-RECORD                    PIC X(100).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                     PIC X(132).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE                 PIC X(150).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-LINE                  PIC X(250).
+
+       FD  BALANCE-RPT-FILE.
+       01  BALANCE-RPT-LINE                PIC X(80).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-LINE                    PIC X(150).
+
+       FD  REJECT-FILE.
+       01  REJECT-LINE                     PIC X(180).
+
+       FD  SNAPSHOT-FILE.
+       01  SNAPSHOT-RECORD.
+           05  SNAP-KEY.
+               10  SNAP-CUST-ID             PIC X(10).
+               10  SNAP-EFF-DATE            PIC X(08).
+           05  SNAP-DATA                    PIC X(100).
+
+       FD  CURRENT-MASTER-FILE.
+       01  CURRENT-MASTER-RECORD.
+           05  CURM-CUST-ID                 PIC X(10).
+           05  CURM-DATA                    PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-AREA-1.
+           COPY CUSTREC.
+
+       01  WS-AREA-2.
+           COPY CUSTREC.
+
+       01  WS-SWITCHES.
+           05  WS-CURR-EOF-SW              PIC X VALUE 'N'.
+               88  WS-CURR-EOF                     VALUE 'Y'.
+           05  WS-PRIOR-EOF-SW             PIC X VALUE 'N'.
+               88  WS-PRIOR-EOF                    VALUE 'Y'.
+           05  WS-CURR-FILE-EOF-SW         PIC X VALUE 'N'.
+               88  WS-CURR-FILE-EOF                VALUE 'Y'.
+           05  WS-PRIOR-FILE-EOF-SW        PIC X VALUE 'N'.
+               88  WS-PRIOR-FILE-EOF               VALUE 'Y'.
+
+       01  WS-BLOCK-SIZE                   PIC 9(5) VALUE 500.
+
+       01  WS-CURR-BLOCK.
+           05  WS-CURR-BLOCK-ENTRY         PIC X(100)
+                   OCCURS 500 TIMES INDEXED BY WS-CURR-BLK-IX.
+       01  WS-CURR-BLOCK-COUNT             PIC 9(5) VALUE ZERO.
+       01  WS-CURR-BLOCK-POS               PIC 9(5) VALUE ZERO.
+
+       01  WS-PRIOR-BLOCK.
+           05  WS-PRIOR-BLOCK-ENTRY        PIC X(100)
+                   OCCURS 500 TIMES INDEXED BY WS-PRIOR-BLK-IX.
+       01  WS-PRIOR-BLOCK-COUNT            PIC 9(5) VALUE ZERO.
+       01  WS-PRIOR-BLOCK-POS              PIC 9(5) VALUE ZERO.
+
+       01  WS-VALID-SW                     PIC X VALUE 'Y'.
+           88  WS-RECORD-VALID                     VALUE 'Y'.
+           88  WS-RECORD-INVALID                   VALUE 'N'.
+
+       01  WS-REJECT-CODE                  PIC X(4).
+       01  WS-REJECT-REASON                PIC X(40).
+
+       01  WS-REJECT-RECORD.
+           05  REJ-SOURCE                  PIC X(5).
+           05  REJ-KEY                     PIC X(10).
+           05  REJ-CODE                    PIC X(4).
+           05  REJ-REASON                  PIC X(40).
+           05  REJ-RAW-IMAGE               PIC X(100).
+
+       01  WS-COMPARE-RESULT               PIC X(7).
+           88  WS-REC-ADDED                        VALUE 'ADDED'.
+           88  WS-REC-DELETED                      VALUE 'DELETED'.
+           88  WS-REC-CHANGED                      VALUE 'CHANGED'.
+           88  WS-REC-MATCHED                      VALUE 'MATCHED'.
+
+       01  WS-COUNTERS.
+           05  WS-CURR-COUNT               PIC 9(9) VALUE ZERO.
+           05  WS-PRIOR-COUNT              PIC 9(9) VALUE ZERO.
+           05  WS-ADD-COUNT                PIC 9(9) VALUE ZERO.
+           05  WS-DEL-COUNT                PIC 9(9) VALUE ZERO.
+           05  WS-CHG-COUNT                PIC 9(9) VALUE ZERO.
+           05  WS-MATCH-COUNT              PIC 9(9) VALUE ZERO.
+           05  WS-CURR-REJECT-COUNT        PIC 9(9) VALUE ZERO.
+           05  WS-PRIOR-REJECT-COUNT       PIC 9(9) VALUE ZERO.
+
+       01  WS-HASH-TOTAL                   PIC S9(11)V99 VALUE ZERO.
+
+       01  WS-BAL-CURR-SIDE-OUT            PIC 9(9) VALUE ZERO.
+       01  WS-BAL-PRIOR-SIDE-OUT           PIC 9(9) VALUE ZERO.
+       01  WS-BAL-CURR-TOTAL-IN            PIC 9(9) VALUE ZERO.
+       01  WS-BAL-PRIOR-TOTAL-IN           PIC 9(9) VALUE ZERO.
+       01  WS-BAL-NUM                      PIC ZZZ,ZZZ,ZZ9.
+       01  WS-BAL-HASH                     PIC -ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-REPORT-DETAIL.
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  WS-RPT-KEY                  PIC X(10).
+           05  FILLER                      PIC X(02) VALUE SPACE.
+           05  WS-RPT-STATUS               PIC X(7).
+
+       01  WS-CKPT-STATUS                  PIC XX VALUE SPACES.
+           88  WS-CKPT-STATUS-OK                   VALUE '00'.
+           88  WS-CKPT-STATUS-NOT-FOUND            VALUE '35'.
+
+       01  WS-RESTART-SW                   PIC X VALUE 'N'.
+           88  WS-RESTART-RUN                      VALUE 'Y'.
+
+       01  WS-RESTART-KEY                  PIC X(10) VALUE LOW-VALUES.
+
+       01  WS-LAST-KEY-PROCESSED           PIC X(10) VALUE LOW-VALUES.
+
+       01  WS-CHECKPOINT-INTERVAL          PIC 9(5) VALUE 100.
+       01  WS-RECS-SINCE-CKPT              PIC 9(5) VALUE ZERO.
+       01  WS-COMMIT-COUNT                 PIC 9(9) VALUE ZERO.
+
+       01  WS-CHECKPOINT-RECORD.
+           05  CKPT-LAST-KEY               PIC X(10).
+           05  CKPT-COMMIT-COUNT           PIC 9(9).
+           05  CKPT-CURR-COUNT             PIC 9(9).
+           05  CKPT-PRIOR-COUNT            PIC 9(9).
+           05  CKPT-CURR-REJECT-COUNT      PIC 9(9).
+           05  CKPT-PRIOR-REJECT-COUNT     PIC 9(9).
+           05  CKPT-ADD-COUNT              PIC 9(9).
+           05  CKPT-DEL-COUNT              PIC 9(9).
+           05  CKPT-CHG-COUNT              PIC 9(9).
+           05  CKPT-MATCH-COUNT            PIC 9(9).
+           05  CKPT-HASH-TOTAL             PIC S9(11)V99.
+           05  CKPT-RUN-STATUS             PIC X(01).
+               88  CKPT-RUN-COMPLETE               VALUE 'C'.
+               88  CKPT-RUN-INCOMPLETE             VALUE 'I'.
+           05  CKPT-TIMESTAMP              PIC X(26).
+
+      * SET WHILE 1200-REPOSITION-FILES REPLAYS PAST RECORDS ALREADY
+      * REFLECTED IN THE CHECKPOINT'S CARRIED-FORWARD REJECT COUNTS, SO
+      * 2130/2230 DON'T RE-REJECT (RE-COUNT, RE-LOG) THEM A SECOND TIME.
+       01  WS-REPOSITION-SW                PIC X VALUE 'N'.
+           88  WS-REPOSITIONING                    VALUE 'Y'.
+           88  WS-NOT-REPOSITIONING                VALUE 'N'.
+
+       01  WS-AUDIT-BEFORE                 PIC X(100).
+       01  WS-AUDIT-AFTER                  PIC X(100).
+
+       01  WS-AUDIT-RECORD.
+           05  AUD-TIMESTAMP               PIC X(26).
+           05  AUD-KEY                     PIC X(10).
+           05  AUD-ACTION                  PIC X(7).
+           05  AUD-BEFORE-IMAGE            PIC X(100).
+           05  AUD-AFTER-IMAGE             PIC X(100).
+
+       01  WS-EXTRACT-BALANCE              PIC -(9)9.99.
+
+       01  WS-SNAP-STATUS                  PIC XX VALUE SPACES.
+           88  WS-SNAP-STATUS-OK                   VALUE '00'.
+           88  WS-SNAP-STATUS-NOT-FOUND            VALUE '35'.
+           88  WS-SNAP-STATUS-DUPLICATE            VALUE '22'.
+
+       01  WS-SNAP-RUN-DATE                PIC X(08).
+
+       01  WS-CURM-STATUS                  PIC XX VALUE SPACES.
+           88  WS-CURM-STATUS-OK                   VALUE '00'.
+           88  WS-CURM-STATUS-NOT-FOUND            VALUE '35'.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           PERFORM 0500-SORT-INPUT-FILES
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-CONTROL-BREAK
+               UNTIL WS-CURR-EOF AND WS-PRIOR-EOF
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       0500-SORT-INPUT-FILES.
+           SORT SORT-CURR-WORK
+               ON ASCENDING KEY CUST-ID OF SORT-CURR-RECORD
+               USING RAW-CURR-FILE
+               GIVING CURR-FILE
+           SORT SORT-PRIOR-WORK
+               ON ASCENDING KEY CUST-ID OF SORT-PRIOR-RECORD
+               USING RAW-PRIOR-FILE
+               GIVING PRIOR-FILE.
+
+       1000-INITIALIZE.
+           OPEN INPUT CURR-FILE
+                INPUT PRIOR-FILE
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-SNAP-RUN-DATE
+           PERFORM 1050-OPEN-SNAPSHOT-FILE
+           PERFORM 1060-OPEN-CURRENT-MASTER-FILE
+           MOVE SPACES TO WS-AREA-1
+           MOVE SPACES TO WS-AREA-2
+           PERFORM 1100-CHECK-RESTART
+           PERFORM 1150-OPEN-OUTPUT-FILES
+           IF WS-RESTART-RUN
+               PERFORM 1200-REPOSITION-FILES
+           ELSE
+               PERFORM 2100-READ-CURRENT
+               PERFORM 2200-READ-PRIOR
+           END-IF.
+
+       1050-OPEN-SNAPSHOT-FILE.
+           OPEN I-O SNAPSHOT-FILE
+           IF WS-SNAP-STATUS-NOT-FOUND
+               OPEN OUTPUT SNAPSHOT-FILE
+               CLOSE SNAPSHOT-FILE
+               OPEN I-O SNAPSHOT-FILE
+           END-IF.
+
+       1060-OPEN-CURRENT-MASTER-FILE.
+           OPEN I-O CURRENT-MASTER-FILE
+           IF WS-CURM-STATUS-NOT-FOUND
+               OPEN OUTPUT CURRENT-MASTER-FILE
+               CLOSE CURRENT-MASTER-FILE
+               OPEN I-O CURRENT-MASTER-FILE
+           END-IF.
+
+      * REPORT-FILE, AUDIT-LOG-FILE, EXTRACT-FILE AND REJECT-FILE ARE
+      * TRUNCATED (OUTPUT) ON A FRESH RUN BUT MUST BE EXTENDED ON A
+      * RESTART, OR EVERY TRAIL WRITTEN BEFORE THE ABEND IS LOST.
+       1150-OPEN-OUTPUT-FILES.
+           IF WS-RESTART-RUN
+               OPEN EXTEND REPORT-FILE
+                    EXTEND AUDIT-LOG-FILE
+                    EXTEND EXTRACT-FILE
+                    EXTEND REJECT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+                    OUTPUT AUDIT-LOG-FILE
+                    OUTPUT EXTRACT-FILE
+                    OUTPUT REJECT-FILE
+           END-IF.
+
+      * A CHECKPOINT LINE ONLY MEANS "RESTART FROM HERE" WHEN THE LAST
+      * LINE IN CMPCKPT IS FLAGGED INCOMPLETE.  A RUN THAT REACHED
+      * 9000-TERMINATE NORMALLY APPENDS A CKPT-RUN-COMPLETE LINE, SO
+      * THE NEXT CYCLE'S FRESH RUN IS NOT MISREAD AS AN ABEND RESTART.
+       1100-CHECK-RESTART.
+           MOVE LOW-VALUES TO WS-CHECKPOINT-RECORD
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS-OK
+               PERFORM UNTIL WS-CKPT-STATUS NOT = '00'
+                   READ CHECKPOINT-FILE INTO CHECKPOINT-LINE
+                   IF WS-CKPT-STATUS-OK
+                       MOVE CHECKPOINT-LINE TO WS-CHECKPOINT-RECORD
+                   END-IF
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-LAST-KEY NOT = SPACES AND
+                  CKPT-LAST-KEY NOT = LOW-VALUES AND
+                  CKPT-RUN-INCOMPLETE
+                   SET WS-RESTART-RUN TO TRUE
+                   MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+                   MOVE CKPT-COMMIT-COUNT TO WS-COMMIT-COUNT
+                   MOVE CKPT-CURR-COUNT TO WS-CURR-COUNT
+                   MOVE CKPT-PRIOR-COUNT TO WS-PRIOR-COUNT
+                   MOVE CKPT-CURR-REJECT-COUNT TO WS-CURR-REJECT-COUNT
+                   MOVE CKPT-PRIOR-REJECT-COUNT TO WS-PRIOR-REJECT-COUNT
+                   MOVE CKPT-ADD-COUNT TO WS-ADD-COUNT
+                   MOVE CKPT-DEL-COUNT TO WS-DEL-COUNT
+                   MOVE CKPT-CHG-COUNT TO WS-CHG-COUNT
+                   MOVE CKPT-MATCH-COUNT TO WS-MATCH-COUNT
+                   MOVE CKPT-HASH-TOTAL TO WS-HASH-TOTAL
+               END-IF
+           END-IF
+           IF WS-RESTART-RUN
+               OPEN EXTEND CHECKPOINT-FILE
+           ELSE
+               OPEN OUTPUT CHECKPOINT-FILE
+           END-IF.
+
+      * SKIPS FORWARD PAST EVERY KEY ALREADY ACCOUNTED FOR IN THE
+      * CHECKPOINT'S CARRIED-FORWARD COUNTS (WITHOUT RECOUNTING THEM),
+      * THEN COUNTS THE FIRST KEY PAST THE RESTART POINT EXACTLY ONCE -
+      * THAT RECORD HAS NOT BEEN SEEN BY ANY PRIOR RUN SEGMENT.  RUNS
+      * WITH WS-REPOSITIONING SET SO RECORDS ALREADY REJECTED AND
+      * COUNTED BEFORE THE ABEND ARE NOT REJECTED AND COUNTED AGAIN.
+       1200-REPOSITION-FILES.
+           SET WS-REPOSITIONING TO TRUE
+           PERFORM UNTIL CUST-ID OF WS-AREA-1 > WS-RESTART-KEY
+                      OR WS-CURR-EOF
+               PERFORM 1210-SKIP-CURRENT
+           END-PERFORM
+           IF NOT WS-CURR-EOF
+               ADD 1 TO WS-CURR-COUNT
+               ADD CUST-BALANCE OF WS-AREA-1 TO WS-HASH-TOTAL
+           END-IF
+           PERFORM UNTIL CUST-ID OF WS-AREA-2 > WS-RESTART-KEY
+                      OR WS-PRIOR-EOF
+               PERFORM 1220-SKIP-PRIOR
+           END-PERFORM
+           IF NOT WS-PRIOR-EOF
+               ADD 1 TO WS-PRIOR-COUNT
+           END-IF
+           SET WS-NOT-REPOSITIONING TO TRUE.
+
+       1210-SKIP-CURRENT.
+           PERFORM 2105-FETCH-CURRENT-BLOCK-ENTRY.
+
+       1220-SKIP-PRIOR.
+           PERFORM 2205-FETCH-PRIOR-BLOCK-ENTRY.
+
+       2000-PROCESS-CONTROL-BREAK.
+           EVALUATE TRUE
+               WHEN WS-CURR-EOF AND NOT WS-PRIOR-EOF
+                   SET WS-REC-DELETED TO TRUE
+                   PERFORM 3000-CLASSIFY-RECORD
+                   PERFORM 4000-MAINTAIN-CHECKPOINT
+                   PERFORM 2200-READ-PRIOR
+
+               WHEN WS-PRIOR-EOF AND NOT WS-CURR-EOF
+                   SET WS-REC-ADDED TO TRUE
+                   PERFORM 3000-CLASSIFY-RECORD
+                   PERFORM 4000-MAINTAIN-CHECKPOINT
+                   PERFORM 2100-READ-CURRENT
+
+               WHEN CUST-ID OF WS-AREA-1 < CUST-ID OF WS-AREA-2
+                   SET WS-REC-ADDED TO TRUE
+                   PERFORM 3000-CLASSIFY-RECORD
+                   PERFORM 4000-MAINTAIN-CHECKPOINT
+                   PERFORM 2100-READ-CURRENT
+
+               WHEN CUST-ID OF WS-AREA-1 > CUST-ID OF WS-AREA-2
+                   SET WS-REC-DELETED TO TRUE
+                   PERFORM 3000-CLASSIFY-RECORD
+                   PERFORM 4000-MAINTAIN-CHECKPOINT
+                   PERFORM 2200-READ-PRIOR
+
+               WHEN OTHER
+                   IF CUST-NAME OF WS-AREA-1 = CUST-NAME OF WS-AREA-2
+                      AND CUST-ADDR OF WS-AREA-1 =
+                          CUST-ADDR OF WS-AREA-2
+                      AND CUST-STATUS OF WS-AREA-1 =
+                          CUST-STATUS OF WS-AREA-2
+                      AND CUST-BALANCE OF WS-AREA-1 =
+                          CUST-BALANCE OF WS-AREA-2
+                       SET WS-REC-MATCHED TO TRUE
+                   ELSE
+                       SET WS-REC-CHANGED TO TRUE
+                   END-IF
+                   PERFORM 3000-CLASSIFY-RECORD
+                   PERFORM 4000-MAINTAIN-CHECKPOINT
+                   PERFORM 2100-READ-CURRENT
+                   PERFORM 2200-READ-PRIOR
+           END-EVALUATE.
+
+       2100-READ-CURRENT.
+           IF NOT WS-CURR-EOF
+               PERFORM 2105-FETCH-CURRENT-BLOCK-ENTRY
+               IF NOT WS-CURR-EOF
+                   ADD 1 TO WS-CURR-COUNT
+                   ADD CUST-BALANCE OF WS-AREA-1 TO WS-HASH-TOTAL
+               END-IF
+           END-IF.
+
+      * PULLS THE NEXT SORTED CURRENT RECORD INTO WS-AREA-1, REFILLING
+      * THE IN-MEMORY BLOCK FROM CURR-FILE WHENEVER IT RUNS DRY.  USED
+      * BOTH FOR NORMAL READS AND FOR RESTART REPOSITIONING SO NEITHER
+      * PATH ISSUES A PHYSICAL READ PER RECORD.
+       2105-FETCH-CURRENT-BLOCK-ENTRY.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-RECORD-VALID OR WS-CURR-EOF
+               IF WS-CURR-BLOCK-POS >= WS-CURR-BLOCK-COUNT
+                   PERFORM 2110-FILL-CURRENT-BLOCK
+               END-IF
+               IF WS-CURR-BLOCK-COUNT = 0
+                   SET WS-CURR-EOF TO TRUE
+                   MOVE HIGH-VALUES TO CUST-ID OF WS-AREA-1
+                   SET WS-RECORD-VALID TO TRUE
+               ELSE
+                   ADD 1 TO WS-CURR-BLOCK-POS
+                   MOVE WS-CURR-BLOCK-ENTRY(WS-CURR-BLOCK-POS)
+                       TO WS-AREA-1
+                   PERFORM 2120-VALIDATE-CURRENT-RECORD
+                   IF WS-RECORD-INVALID
+                       PERFORM 2130-REJECT-CURRENT-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2120-VALIDATE-CURRENT-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-CODE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF CUST-ID OF WS-AREA-1 = SPACES
+                   OR CUST-ID OF WS-AREA-1 = LOW-VALUES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E001' TO WS-REJECT-CODE
+               MOVE 'CUST-ID IS MISSING' TO WS-REJECT-REASON
+           ELSE
+               IF CUST-NAME OF WS-AREA-1 = SPACES
+                       OR CUST-NAME OF WS-AREA-1 = LOW-VALUES
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'E002' TO WS-REJECT-CODE
+                   MOVE 'CUST-NAME IS MISSING' TO WS-REJECT-REASON
+               ELSE
+                   IF CUST-STATUS OF WS-AREA-1 = SPACE
+                           OR CUST-STATUS OF WS-AREA-1 = LOW-VALUES
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE 'E003' TO WS-REJECT-CODE
+                       MOVE 'CUST-STATUS IS MISSING' TO WS-REJECT-REASON
+                   ELSE
+                       IF CUST-BALANCE OF WS-AREA-1 NOT NUMERIC
+                           SET WS-RECORD-INVALID TO TRUE
+                           MOVE 'E004' TO WS-REJECT-CODE
+                           MOVE 'CUST-BALANCE IS NOT NUMERIC' TO
+                               WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * SKIPPED WHILE 1200-REPOSITION-FILES IS REPLAYING RECORDS PAST A
+      * RESTART - THOSE RECORDS WERE ALREADY REJECTED AND TALLIED INTO
+      * CKPT-CURR-REJECT-COUNT BEFORE THE ABEND, AND MUST NOT BE
+      * COUNTED OR LOGGED TO REJFILE A SECOND TIME.
+       2130-REJECT-CURRENT-RECORD.
+           IF NOT WS-REPOSITIONING
+               ADD 1 TO WS-CURR-REJECT-COUNT
+               MOVE 'CURR' TO REJ-SOURCE
+               MOVE CUST-ID OF WS-AREA-1 TO REJ-KEY
+               MOVE WS-REJECT-CODE TO REJ-CODE
+               MOVE WS-REJECT-REASON TO REJ-REASON
+               MOVE WS-AREA-1 TO REJ-RAW-IMAGE
+               MOVE WS-REJECT-RECORD TO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
+
+       2110-FILL-CURRENT-BLOCK.
+           MOVE ZERO TO WS-CURR-BLOCK-COUNT
+           MOVE ZERO TO WS-CURR-BLOCK-POS
+           PERFORM WITH TEST AFTER
+                   VARYING WS-CURR-BLK-IX FROM 1 BY 1
+                   UNTIL WS-CURR-BLK-IX >= WS-BLOCK-SIZE
+                      OR WS-CURR-FILE-EOF
+               READ CURR-FILE
+                   INTO WS-CURR-BLOCK-ENTRY(WS-CURR-BLK-IX)
+                   AT END
+                       SET WS-CURR-FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CURR-BLOCK-COUNT
+               END-READ
+           END-PERFORM.
+
+       2200-READ-PRIOR.
+           IF NOT WS-PRIOR-EOF
+               PERFORM 2205-FETCH-PRIOR-BLOCK-ENTRY
+               IF NOT WS-PRIOR-EOF
+                   ADD 1 TO WS-PRIOR-COUNT
+               END-IF
+           END-IF.
+
+       2205-FETCH-PRIOR-BLOCK-ENTRY.
+           PERFORM WITH TEST AFTER
+                   UNTIL WS-RECORD-VALID OR WS-PRIOR-EOF
+               IF WS-PRIOR-BLOCK-POS >= WS-PRIOR-BLOCK-COUNT
+                   PERFORM 2210-FILL-PRIOR-BLOCK
+               END-IF
+               IF WS-PRIOR-BLOCK-COUNT = 0
+                   SET WS-PRIOR-EOF TO TRUE
+                   MOVE HIGH-VALUES TO CUST-ID OF WS-AREA-2
+                   SET WS-RECORD-VALID TO TRUE
+               ELSE
+                   ADD 1 TO WS-PRIOR-BLOCK-POS
+                   MOVE WS-PRIOR-BLOCK-ENTRY(WS-PRIOR-BLOCK-POS)
+                       TO WS-AREA-2
+                   PERFORM 2220-VALIDATE-PRIOR-RECORD
+                   IF WS-RECORD-INVALID
+                       PERFORM 2230-REJECT-PRIOR-RECORD
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       2220-VALIDATE-PRIOR-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-CODE
+           MOVE SPACES TO WS-REJECT-REASON
+           IF CUST-ID OF WS-AREA-2 = SPACES
+                   OR CUST-ID OF WS-AREA-2 = LOW-VALUES
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'E001' TO WS-REJECT-CODE
+               MOVE 'CUST-ID IS MISSING' TO WS-REJECT-REASON
+           ELSE
+               IF CUST-NAME OF WS-AREA-2 = SPACES
+                       OR CUST-NAME OF WS-AREA-2 = LOW-VALUES
+                   SET WS-RECORD-INVALID TO TRUE
+                   MOVE 'E002' TO WS-REJECT-CODE
+                   MOVE 'CUST-NAME IS MISSING' TO WS-REJECT-REASON
+               ELSE
+                   IF CUST-STATUS OF WS-AREA-2 = SPACE
+                           OR CUST-STATUS OF WS-AREA-2 = LOW-VALUES
+                       SET WS-RECORD-INVALID TO TRUE
+                       MOVE 'E003' TO WS-REJECT-CODE
+                       MOVE 'CUST-STATUS IS MISSING' TO WS-REJECT-REASON
+                   ELSE
+                       IF CUST-BALANCE OF WS-AREA-2 NOT NUMERIC
+                           SET WS-RECORD-INVALID TO TRUE
+                           MOVE 'E004' TO WS-REJECT-CODE
+                           MOVE 'CUST-BALANCE IS NOT NUMERIC' TO
+                               WS-REJECT-REASON
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      * SKIPPED WHILE 1200-REPOSITION-FILES IS REPLAYING RECORDS PAST A
+      * RESTART - THOSE RECORDS WERE ALREADY REJECTED AND TALLIED INTO
+      * CKPT-PRIOR-REJECT-COUNT BEFORE THE ABEND, AND MUST NOT BE
+      * COUNTED OR LOGGED TO REJFILE A SECOND TIME.
+       2230-REJECT-PRIOR-RECORD.
+           IF NOT WS-REPOSITIONING
+               ADD 1 TO WS-PRIOR-REJECT-COUNT
+               MOVE 'PRIOR' TO REJ-SOURCE
+               MOVE CUST-ID OF WS-AREA-2 TO REJ-KEY
+               MOVE WS-REJECT-CODE TO REJ-CODE
+               MOVE WS-REJECT-REASON TO REJ-REASON
+               MOVE WS-AREA-2 TO REJ-RAW-IMAGE
+               MOVE WS-REJECT-RECORD TO REJECT-LINE
+               WRITE REJECT-LINE
+           END-IF.
+
+       2210-FILL-PRIOR-BLOCK.
+           MOVE ZERO TO WS-PRIOR-BLOCK-COUNT
+           MOVE ZERO TO WS-PRIOR-BLOCK-POS
+           PERFORM WITH TEST AFTER
+                   VARYING WS-PRIOR-BLK-IX FROM 1 BY 1
+                   UNTIL WS-PRIOR-BLK-IX >= WS-BLOCK-SIZE
+                      OR WS-PRIOR-FILE-EOF
+               READ PRIOR-FILE
+                   INTO WS-PRIOR-BLOCK-ENTRY(WS-PRIOR-BLK-IX)
+                   AT END
+                       SET WS-PRIOR-FILE-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PRIOR-BLOCK-COUNT
+               END-READ
+           END-PERFORM.
+
+       3000-CLASSIFY-RECORD.
+           MOVE SPACES TO WS-REPORT-DETAIL
+           EVALUATE TRUE
+               WHEN WS-REC-ADDED
+                   ADD 1 TO WS-ADD-COUNT
+                   MOVE CUST-ID OF WS-AREA-1 TO WS-RPT-KEY
+                   MOVE CUST-ID OF WS-AREA-1 TO WS-LAST-KEY-PROCESSED
+                   MOVE 'ADDED'        TO WS-RPT-STATUS
+                   MOVE WS-REPORT-DETAIL TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE SPACES TO WS-AUDIT-BEFORE
+                   MOVE WS-AREA-1 TO WS-AUDIT-AFTER
+                   PERFORM 5000-WRITE-AUDIT-LOG
+                   PERFORM 6000-WRITE-EXTRACT-FEED
+                   PERFORM 7500-WRITE-CURRENT-MASTER
+
+               WHEN WS-REC-DELETED
+                   ADD 1 TO WS-DEL-COUNT
+                   MOVE CUST-ID OF WS-AREA-2 TO WS-RPT-KEY
+                   MOVE CUST-ID OF WS-AREA-2 TO WS-LAST-KEY-PROCESSED
+                   MOVE 'DELETED'      TO WS-RPT-STATUS
+                   MOVE WS-REPORT-DETAIL TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE WS-AREA-2 TO WS-AUDIT-BEFORE
+                   MOVE SPACES TO WS-AUDIT-AFTER
+                   PERFORM 5000-WRITE-AUDIT-LOG
+                   PERFORM 7000-WRITE-SNAPSHOT
+                   PERFORM 7600-DELETE-CURRENT-MASTER
+
+               WHEN WS-REC-CHANGED
+                   ADD 1 TO WS-CHG-COUNT
+                   MOVE CUST-ID OF WS-AREA-1 TO WS-RPT-KEY
+                   MOVE CUST-ID OF WS-AREA-1 TO WS-LAST-KEY-PROCESSED
+                   MOVE 'CHANGED'      TO WS-RPT-STATUS
+                   MOVE WS-REPORT-DETAIL TO REPORT-LINE
+                   WRITE REPORT-LINE
+                   MOVE WS-AREA-2 TO WS-AUDIT-BEFORE
+                   MOVE WS-AREA-1 TO WS-AUDIT-AFTER
+                   PERFORM 5000-WRITE-AUDIT-LOG
+                   PERFORM 6000-WRITE-EXTRACT-FEED
+                   PERFORM 7000-WRITE-SNAPSHOT
+                   PERFORM 7500-WRITE-CURRENT-MASTER
+
+               WHEN WS-REC-MATCHED
+                   ADD 1 TO WS-MATCH-COUNT
+                   MOVE CUST-ID OF WS-AREA-1 TO WS-LAST-KEY-PROCESSED
+                   PERFORM 7500-WRITE-CURRENT-MASTER
+           END-EVALUATE.
+
+       4000-MAINTAIN-CHECKPOINT.
+           ADD 1 TO WS-RECS-SINCE-CKPT
+           IF WS-RECS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 4100-WRITE-CHECKPOINT
+               MOVE ZERO TO WS-RECS-SINCE-CKPT
+           END-IF.
+
+       4100-WRITE-CHECKPOINT.
+           ADD 1 TO WS-COMMIT-COUNT
+           MOVE WS-LAST-KEY-PROCESSED TO CKPT-LAST-KEY
+           MOVE WS-COMMIT-COUNT TO CKPT-COMMIT-COUNT
+           MOVE WS-CURR-COUNT TO CKPT-CURR-COUNT
+           MOVE WS-PRIOR-COUNT TO CKPT-PRIOR-COUNT
+           MOVE WS-CURR-REJECT-COUNT TO CKPT-CURR-REJECT-COUNT
+           MOVE WS-PRIOR-REJECT-COUNT TO CKPT-PRIOR-REJECT-COUNT
+           MOVE WS-ADD-COUNT TO CKPT-ADD-COUNT
+           MOVE WS-DEL-COUNT TO CKPT-DEL-COUNT
+           MOVE WS-CHG-COUNT TO CKPT-CHG-COUNT
+           MOVE WS-MATCH-COUNT TO CKPT-MATCH-COUNT
+           MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+           SET CKPT-RUN-INCOMPLETE TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           MOVE WS-CHECKPOINT-RECORD TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE.
+
+      * WRITTEN ONCE, UNCONDITIONALLY, WHEN 9000-TERMINATE REACHES A
+      * NORMAL END OF RUN - THE CKPT-RUN-COMPLETE LINE THIS APPENDS IS
+      * WHAT TELLS THE *NEXT* RUN'S 1100-CHECK-RESTART THAT THERE IS
+      * NOTHING TO RESTART FROM, EVEN THOUGH CMPCKPT IS NOT EMPTY.
+       4200-WRITE-RUN-COMPLETE.
+           MOVE WS-LAST-KEY-PROCESSED TO CKPT-LAST-KEY
+           MOVE WS-COMMIT-COUNT TO CKPT-COMMIT-COUNT
+           MOVE WS-CURR-COUNT TO CKPT-CURR-COUNT
+           MOVE WS-PRIOR-COUNT TO CKPT-PRIOR-COUNT
+           MOVE WS-CURR-REJECT-COUNT TO CKPT-CURR-REJECT-COUNT
+           MOVE WS-PRIOR-REJECT-COUNT TO CKPT-PRIOR-REJECT-COUNT
+           MOVE WS-ADD-COUNT TO CKPT-ADD-COUNT
+           MOVE WS-DEL-COUNT TO CKPT-DEL-COUNT
+           MOVE WS-CHG-COUNT TO CKPT-CHG-COUNT
+           MOVE WS-MATCH-COUNT TO CKPT-MATCH-COUNT
+           MOVE WS-HASH-TOTAL TO CKPT-HASH-TOTAL
+           SET CKPT-RUN-COMPLETE TO TRUE
+           MOVE FUNCTION CURRENT-DATE TO CKPT-TIMESTAMP
+           MOVE WS-CHECKPOINT-RECORD TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE.
+
+       5000-WRITE-AUDIT-LOG.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE WS-RPT-KEY TO AUD-KEY
+           MOVE WS-COMPARE-RESULT TO AUD-ACTION
+           MOVE WS-AUDIT-BEFORE TO AUD-BEFORE-IMAGE
+           MOVE WS-AUDIT-AFTER TO AUD-AFTER-IMAGE
+           MOVE WS-AUDIT-RECORD TO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE.
+
+       6000-WRITE-EXTRACT-FEED.
+           MOVE CUST-BALANCE OF WS-AREA-1 TO WS-EXTRACT-BALANCE
+           STRING CUST-ID OF WS-AREA-1     DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  WS-COMPARE-RESULT        DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(CUST-NAME OF WS-AREA-1)
+                                           DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  FUNCTION TRIM(CUST-ADDR OF WS-AREA-1)
+                                           DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  CUST-STATUS OF WS-AREA-1 DELIMITED BY SIZE
+                  ','                      DELIMITED BY SIZE
+                  WS-EXTRACT-BALANCE       DELIMITED BY SIZE
+               INTO EXTRACT-LINE
+           WRITE EXTRACT-LINE.
+
+       7000-WRITE-SNAPSHOT.
+           MOVE WS-RPT-KEY TO SNAP-CUST-ID
+           MOVE WS-SNAP-RUN-DATE TO SNAP-EFF-DATE
+           MOVE WS-AREA-2 TO SNAP-DATA
+           WRITE SNAPSHOT-RECORD
+               INVALID KEY
+                   REWRITE SNAPSHOT-RECORD
+           END-WRITE.
+
+      * KEEPS CURRENT-MASTER-FILE IN STEP WITH WS-AREA-1 SO THE ONLINE
+      * INQUIRY TRANSACTION (CUSTINQ) HAS A REAL KEYED FILE TO READ
+      * "CURRENT" VALUES FROM INSTEAD OF THE SEQUENTIAL EXTRACT.
+       7500-WRITE-CURRENT-MASTER.
+           MOVE CUST-ID OF WS-AREA-1 TO CURM-CUST-ID
+           MOVE WS-AREA-1 TO CURM-DATA
+           WRITE CURRENT-MASTER-RECORD
+               INVALID KEY
+                   REWRITE CURRENT-MASTER-RECORD
+           END-WRITE.
+
+       7600-DELETE-CURRENT-MASTER.
+           MOVE CUST-ID OF WS-AREA-2 TO CURM-CUST-ID
+           DELETE CURRENT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       8000-PRODUCE-BALANCE-REPORT.
+           COMPUTE WS-BAL-CURR-TOTAL-IN =
+               WS-CURR-COUNT + WS-CURR-REJECT-COUNT
+           COMPUTE WS-BAL-PRIOR-TOTAL-IN =
+               WS-PRIOR-COUNT + WS-PRIOR-REJECT-COUNT
+           COMPUTE WS-BAL-CURR-SIDE-OUT =
+               WS-ADD-COUNT + WS-CHG-COUNT + WS-MATCH-COUNT
+                   + WS-CURR-REJECT-COUNT
+           COMPUTE WS-BAL-PRIOR-SIDE-OUT =
+               WS-DEL-COUNT + WS-CHG-COUNT + WS-MATCH-COUNT
+                   + WS-PRIOR-REJECT-COUNT
+
+           OPEN OUTPUT BALANCE-RPT-FILE
+
+           MOVE 'CUSTCMP CONTROL TOTAL BALANCING REPORT' TO
+               BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+           MOVE SPACES TO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-CURR-COUNT TO WS-BAL-NUM
+           STRING 'CURRENT RECORDS READ (COUNT IN) . . . . .' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-PRIOR-COUNT TO WS-BAL-NUM
+           STRING 'PRIOR RECORDS READ . . . . . . . . . . .' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-CURR-REJECT-COUNT TO WS-BAL-NUM
+           STRING 'CURRENT RECORDS REJECTED . . . . . . . .' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-PRIOR-REJECT-COUNT TO WS-BAL-NUM
+           STRING 'PRIOR RECORDS REJECTED . . . . . . . . .' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-BAL-CURR-TOTAL-IN TO WS-BAL-NUM
+           STRING 'TOTAL CURRENT RECORDS PROCESSED (COUNT IN)' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-BAL-PRIOR-TOTAL-IN TO WS-BAL-NUM
+           STRING 'TOTAL PRIOR RECORDS PROCESSED (COUNT IN) ' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-ADD-COUNT TO WS-BAL-NUM
+           STRING 'RECORDS ADDED . . . . . . . . . . . . . .' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-DEL-COUNT TO WS-BAL-NUM
+           STRING 'RECORDS DELETED . . . . . . . . . . . . .' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-CHG-COUNT TO WS-BAL-NUM
+           STRING 'RECORDS CHANGED (WS-AREA-1 VS WS-AREA-2) ' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-MATCH-COUNT TO WS-BAL-NUM
+           STRING 'RECORDS MATCHED, NO CHANGE . . . . . . . ' DELIMITED
+                   BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-BAL-CURR-SIDE-OUT TO WS-BAL-NUM
+           STRING 'CURRENT-SIDE RECORDS OUT (ADD+CHG+MATCH+REJ)'
+                   DELIMITED BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-BAL-PRIOR-SIDE-OUT TO WS-BAL-NUM
+           STRING 'PRIOR-SIDE RECORDS OUT (DEL+CHG+MATCH+REJ)'
+                   DELIMITED BY SIZE
+                  WS-BAL-NUM DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE WS-HASH-TOTAL TO WS-BAL-HASH
+           STRING 'CONTROL HASH TOTAL (SUM CUST-BALANCE) . .' DELIMITED
+                   BY SIZE
+                  WS-BAL-HASH DELIMITED BY SIZE
+               INTO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           MOVE SPACES TO BALANCE-RPT-LINE
+           WRITE BALANCE-RPT-LINE
+
+           IF WS-BAL-CURR-TOTAL-IN = WS-BAL-CURR-SIDE-OUT
+               AND WS-BAL-PRIOR-TOTAL-IN = WS-BAL-PRIOR-SIDE-OUT
+               MOVE 'RUN STATUS: BALANCED' TO BALANCE-RPT-LINE
+           ELSE
+               MOVE 'RUN STATUS: OUT OF BALANCE - REVIEW BEFORE RELEASE'
+                   TO BALANCE-RPT-LINE
+           END-IF
+           WRITE BALANCE-RPT-LINE
+
+           CLOSE BALANCE-RPT-FILE.
+
+       9000-TERMINATE.
+           IF WS-LAST-KEY-PROCESSED NOT = LOW-VALUES
+               PERFORM 4100-WRITE-CHECKPOINT
+           END-IF
+           PERFORM 4200-WRITE-RUN-COMPLETE
+           PERFORM 8000-PRODUCE-BALANCE-REPORT
+           CLOSE CURR-FILE
+                 PRIOR-FILE
+                 REPORT-FILE
+                 CHECKPOINT-FILE
+                 AUDIT-LOG-FILE
+                 EXTRACT-FILE
+                 REJECT-FILE
+                 SNAPSHOT-FILE
+                 CURRENT-MASTER-FILE.
