@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ.
+      *****************************************************************
+      *  CUSTINQ - ONLINE CURRENT-VS-PRIOR CUSTOMER INQUIRY            *
+      *  PSEUDO-CONVERSATIONAL CICS TRANSACTION.  OPERATOR KEYS IN A   *
+      *  CUSTOMER ID AND IS SHOWN THE CURRENT MASTER VALUE (WHAT       *
+      *  CUSTCMP WOULD STAGE INTO WS-AREA-1) SIDE-BY-SIDE WITH THE     *
+      *  LAST-KNOWN PRIOR VALUE (WHAT CUSTCMP WOULD STAGE INTO         *
+      *  WS-AREA-2), WITHOUT WAITING FOR THE NEXT BATCH REPORT.        *
+      *  CURRENT VALUES COME FROM CURRMSTR, THE KEYED CURRENT-VALUE    *
+      *  MASTER CUSTCMP MAINTAINS ALONGSIDE WS-AREA-1 ON EVERY RUN.    *
+      *  PRIOR VALUES COME FROM CUSTHIST, THE DATED SNAPSHOT FILE      *
+      *  CUSTCMP APPENDS WS-AREA-2 TO WHEN A KEY CHANGES OR DROPS -    *
+      *  THE MOST RECENT SNAPSHOT ON FILE FOR THE KEY IS "LAST KNOWN". *
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CURRENT-RECORD.
+           COPY CUSTREC.
+
+       01  WS-PRIOR-RECORD.
+           COPY CUSTREC.
+
+      * MATCHES CURRENT-MASTER-RECORD IN CUSTCMP (BUG.COB) - THE FILE
+      * BEHIND THE "CURRMSTR" DD/PATH CUSTCMP MAINTAINS.
+       01  WS-CURRENT-MASTER-RECORD.
+           05  CURM-CUST-ID                PIC X(10).
+           05  CURM-DATA                   PIC X(100).
+
+      * MATCHES SNAPSHOT-RECORD IN CUSTCMP (BUG.COB) - THE FILE BEHIND
+      * THE "CUSTHIST" DD/PATH CUSTCMP APPENDS TO.
+       01  WS-SNAPSHOT-RECORD.
+           05  SNAP-KEY.
+               10  SNAP-CUST-ID            PIC X(10).
+               10  SNAP-EFF-DATE           PIC X(08).
+           05  SNAP-DATA                   PIC X(100).
+
+       01  WS-BROWSE-KEY.
+           05  BR-CUST-ID                  PIC X(10).
+           05  BR-EFF-DATE                 PIC X(08).
+
+       01  WS-RESP                         PIC S9(8) COMP.
+
+       01  WS-PROMPT-MSG                   PIC X(20)
+               VALUE 'ENTER CUSTOMER ID: '.
+
+       01  WS-COMPARE-MSG.
+           05  WS-MSG-ID                   PIC X(10).
+           05  FILLER                      PIC X(3) VALUE ' C:'.
+           05  WS-MSG-CURR-NAME            PIC X(30).
+           05  FILLER                      PIC X(3) VALUE ' P:'.
+           05  WS-MSG-PRIOR-NAME           PIC X(30).
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-INQUIRY-ID               PIC X(10).
+
+       PROCEDURE DIVISION.
+       0000-MAIN-CONTROL.
+           IF EIBCALEN = 0
+               PERFORM 1000-SEND-PROMPT
+           ELSE
+               PERFORM 2000-RECEIVE-ID
+               PERFORM 3000-LOOKUP-CURRENT
+               PERFORM 4000-LOOKUP-PRIOR
+               PERFORM 5000-SEND-COMPARE
+           END-IF
+           EXEC CICS RETURN
+               TRANSID('CINQ')
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(10)
+           END-EXEC.
+
+       1000-SEND-PROMPT.
+           EXEC CICS SEND TEXT
+               FROM(WS-PROMPT-MSG)
+               LENGTH(20)
+               ERASE
+           END-EXEC.
+
+       2000-RECEIVE-ID.
+           MOVE SPACES TO CA-INQUIRY-ID
+           EXEC CICS RECEIVE
+               INTO(CA-INQUIRY-ID)
+               LENGTH(10)
+               RESP(WS-RESP)
+           END-EXEC.
+
+       3000-LOOKUP-CURRENT.
+           MOVE SPACES TO WS-CURRENT-RECORD
+           MOVE SPACES TO WS-CURRENT-MASTER-RECORD
+           EXEC CICS READ
+               FILE('CURRMSTR')
+               INTO(WS-CURRENT-MASTER-RECORD)
+               RIDFLD(CA-INQUIRY-ID)
+               KEYLENGTH(10)
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = ZERO
+               MOVE CURM-DATA TO WS-CURRENT-RECORD
+           END-IF.
+
+      * CUSTHIST IS KEYED BY CUST-ID + EFFECTIVE DATE, ONE ENTRY PER
+      * CYCLE A KEY CHANGED OR DROPPED - THERE IS NO SINGLE RECORD FOR
+      * "THE" PRIOR VALUE.  BROWSE BACKWARD FROM ONE PAST THE HIGHEST
+      * POSSIBLE DATE FOR THIS CUSTOMER TO LAND ON ITS MOST RECENT
+      * SNAPSHOT, I.E. THE LAST-KNOWN PRIOR VALUE.  IF THIS CUSTOMER
+      * HOLDS THE HIGHEST KEY PRESENT IN CUSTHIST, NO KEY SATISFIES
+      * GTEQ AGAINST (CUST-ID, HIGH-VALUES) AND STARTBR ITSELF FAILS
+      * NOTFND - 4050-LOOKUP-PRIOR-FORWARD COVERS THAT CASE.
+       4000-LOOKUP-PRIOR.
+           MOVE SPACES TO WS-PRIOR-RECORD
+           MOVE SPACES TO WS-SNAPSHOT-RECORD
+           MOVE CA-INQUIRY-ID TO BR-CUST-ID
+           MOVE HIGH-VALUES TO BR-EFF-DATE
+           EXEC CICS STARTBR
+               FILE('CUSTHIST')
+               RIDFLD(WS-BROWSE-KEY)
+               KEYLENGTH(18)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = ZERO
+               EXEC CICS READPREV
+                   FILE('CUSTHIST')
+                   INTO(WS-SNAPSHOT-RECORD)
+                   RIDFLD(WS-BROWSE-KEY)
+                   KEYLENGTH(18)
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = ZERO
+                       AND SNAP-CUST-ID = CA-INQUIRY-ID
+                   MOVE SNAP-DATA TO WS-PRIOR-RECORD
+               END-IF
+               EXEC CICS ENDBR
+                   FILE('CUSTHIST')
+               END-EXEC
+           ELSE
+               PERFORM 4050-LOOKUP-PRIOR-FORWARD
+           END-IF.
+
+      * FALLBACK FOR A CUSTOMER WHOSE CUST-ID IS THE HIGHEST PRESENT IN
+      * CUSTHIST - THERE IS NO "NEXT" KEY FOR STARTBR/READPREV TO LAND
+      * ON BEFORE STEPPING BACK, SO BROWSE FORWARD FROM THE LOW END OF
+      * THIS CUSTOMER'S OWN KEY RANGE INSTEAD, KEEPING THE LAST (I.E.
+      * HIGHEST-DATED) SNAPSHOT SEEN BEFORE THE KEY MOVES TO ANOTHER
+      * CUSTOMER OR THE FILE RUNS OUT.
+       4050-LOOKUP-PRIOR-FORWARD.
+           MOVE CA-INQUIRY-ID TO BR-CUST-ID
+           MOVE LOW-VALUES TO BR-EFF-DATE
+           EXEC CICS STARTBR
+               FILE('CUSTHIST')
+               RIDFLD(WS-BROWSE-KEY)
+               KEYLENGTH(18)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+           IF WS-RESP = ZERO
+               PERFORM WITH TEST AFTER UNTIL WS-RESP NOT = ZERO
+                   EXEC CICS READNEXT
+                       FILE('CUSTHIST')
+                       INTO(WS-SNAPSHOT-RECORD)
+                       RIDFLD(WS-BROWSE-KEY)
+                       KEYLENGTH(18)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = ZERO
+                       IF SNAP-CUST-ID = CA-INQUIRY-ID
+                           MOVE SNAP-DATA TO WS-PRIOR-RECORD
+                       ELSE
+                           MOVE 12 TO WS-RESP
+                       END-IF
+                   END-IF
+               END-PERFORM
+               EXEC CICS ENDBR
+                   FILE('CUSTHIST')
+               END-EXEC
+           END-IF.
+
+       5000-SEND-COMPARE.
+           MOVE CA-INQUIRY-ID TO WS-MSG-ID
+           MOVE CUST-NAME OF WS-CURRENT-RECORD TO WS-MSG-CURR-NAME
+           MOVE CUST-NAME OF WS-PRIOR-RECORD TO WS-MSG-PRIOR-NAME
+           EXEC CICS SEND TEXT
+               FROM(WS-COMPARE-MSG)
+               LENGTH(76)
+               ERASE
+           END-EXEC.
